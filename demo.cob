@@ -3,61 +3,638 @@
       * Date: 1-10-2017
       * Purpose: Demo of COBOL
       * Tectonics: cobc
+      *
+      * Modification History
+      *   08-08-2026  MAINT  Batch CUSTOMER-IN input, age edit check,
+      *                      PROJECTION-RPT print file, shared CUSTREC
+      *                      copybook, run-time age-delta CONTROL-CARD,
+      *                      AUDIT-TRAIL, checkpoint/restart, master
+      *                      file reconciliation, long name/suffix
+      *                      support, and an HR-EXTRACT feed.
+      *   08-08-2026  MAINT  Restart now extends (rather than truncates)
+      *                      PROJECTION-RPT/AGE-REJECT/RECON-RPT/
+      *                      HR-EXTRACT, checkpoints a rejected record
+      *                      too, and carries the run's page/processed/
+      *                      reject counts across a restart so the
+      *                      trailer total covers the whole file.
+      *   08-08-2026  MAINT  Widened RD-FULL-NAME/HX-FULL-NAME/
+      *                      RC-FULL-NAME (and their print/extract
+      *                      records) so the long names and suffixes
+      *                      CUSTREC.cpy now allows don't get silently
+      *                      re-truncated on the way back out.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RESEL-WORLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN
+               ASSIGN TO "CUSTOMER-IN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTIN-STATUS.
+
+           SELECT CONTROL-CARD
+               ASSIGN TO "CONTROL-CARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT PROJECTION-RPT
+               ASSIGN TO "PROJECTION-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTRPT-STATUS.
+
+           SELECT AUDIT-TRAIL
+               ASSIGN TO "AUDIT-TRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT AGE-REJECT
+               ASSIGN TO "AGE-REJECT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT RECON-RPT
+               ASSIGN TO "RECON-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+           SELECT HR-EXTRACT
+               ASSIGN TO "HR-EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CUSTOMER-MASTER
+               ASSIGN TO "CUSTOMER-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-NAME-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-IN
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CUSTOMER-IN-REC.
+           05  CI-FIRST-NAME       PIC a(20).
+           05  CI-MIDDLE-NAME      PIC a(20).
+           05  CI-LAST-NAME        PIC a(20).
+           05  CI-SUFFIX           PIC a(10).
+           05  CI-AGE              PIC 9(03).
+
+       FD  CONTROL-CARD
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-REC.
+           05  CC-AGE-DELTA        PIC 9(02).
+           05  FILLER              PIC X(78).
+
+       FD  PROJECTION-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  PROJECTION-RPT-REC      PIC X(105).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-TRAIL-REC         PIC X(80).
+
+       FD  AGE-REJECT
+           LABEL RECORDS ARE STANDARD.
+       01  AGE-REJECT-REC          PIC X(80).
+
+       FD  RECON-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RECON-RPT-REC           PIC X(115).
+
+       FD  HR-EXTRACT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  HR-EXTRACT-REC.
+           05  HX-FULL-NAME        PIC a(75).
+           05  HX-NEW-AGE          PIC 9(03).
+           05  FILLER              PIC X(02).
+
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-MASTER-REC.
+           05  CM-NAME-KEY         PIC a(70).
+           05  CM-AGE              PIC 9(03).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC.
+           05  CP-LAST-RECORD      PIC 9(06).
+           05  CP-PROCESSED-COUNT  PIC 9(06).
+           05  CP-REJECT-COUNT     PIC 9(06).
+           05  CP-PAGE-NO          PIC 9(04).
+
        WORKING-STORAGE SECTION.
-      * A record that describes a USER
-       01  WS-USER.
-           05 WS-FIRST-NAME    PIC a(10).
-           05 WS-LAST-NAME     PIC a(10).
-           05 WS-AGE           PIC 9(2).
-       01  WS-FULL-NAME        PIC a(20).
-       01  WS-CLOSE            PIC a(1).
-       01  WS-NEW-AGE          PIC 9(2).
-       01  WS-AGE-DELTA        PIC 9(2) VALUE 10.
+      * A record that describes a USER -- shared with demo3.cob
+       COPY CUSTREC.
+       01  WS-FULL-NAME             PIC a(80).
+       01  WS-CLOSE                 PIC a(1).
+       01  WS-NEW-AGE               PIC 9(3).
+       01  WS-AGE-DELTA             PIC 9(2) VALUE 10.
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-CHECKPOINT-START      PIC 9(6) VALUE ZERO.
+       01  WS-CKPT-KEY              PIC 9(6) VALUE 1.
+       01  WS-MASTER-KEY            PIC a(70).
+
+       77  TAMANHO1                 PIC 99.
+       77  TAMANHO2                 PIC 99.
+       77  TAMANHO3                 PIC 99.
+
+       77  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       77  WS-BATCH-SW              PIC X(01) VALUE 'N'.
+           88  WS-BATCH-MODE                         VALUE 'Y'.
+       77  WS-REJECT-SW             PIC X(01) VALUE 'N'.
+           88  WS-AGE-REJECTED                        VALUE 'Y'.
+       77  WS-MASTER-FOUND-SW       PIC X(01) VALUE 'N'.
+           88  WS-MASTER-FOUND                        VALUE 'Y'.
+       77  WS-CKPT-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-CKPT-FOUND                          VALUE 'Y'.
+
+       77  WS-RECORD-COUNT          PIC 9(6) COMP VALUE ZERO.
+       77  WS-PROCESSED-COUNT       PIC 9(6) COMP VALUE ZERO.
+       77  WS-REJECT-COUNT          PIC 9(6) COMP VALUE ZERO.
+       77  WS-PAGE-NO               PIC 9(4) COMP VALUE ZERO.
+
+       01  WS-CUSTIN-STATUS         PIC XX.
+       01  WS-CTLCARD-STATUS        PIC XX.
+       01  WS-PRTRPT-STATUS         PIC XX.
+       01  WS-AUDIT-STATUS          PIC XX.
+       01  WS-REJECT-STATUS         PIC XX.
+       01  WS-RECON-STATUS          PIC XX.
+       01  WS-EXTRACT-STATUS        PIC XX.
+       01  WS-MASTER-STATUS         PIC XX.
+       01  WS-CKPT-STATUS           PIC XX.
+
+       01  RPT-HEADER-LINE.
+           05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+           05  RH-RUN-DATE          PIC 9(8).
+           05  FILLER               PIC X(05) VALUE SPACE.
+           05  FILLER               PIC X(06) VALUE "PAGE: ".
+           05  RH-PAGE-NO           PIC ZZZ9.
+           05  FILLER               PIC X(41) VALUE SPACE.
+
+       01  RPT-TITLE-LINE.
+           05  FILLER               PIC X(10) VALUE SPACE.
+           05  RT-DELTA-TEXT        PIC Z9.
+           05  FILLER               PIC X(28) VALUE
+                   "-YEAR AGE PROJECTION REPORT".
+           05  FILLER               PIC X(40) VALUE SPACE.
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RD-FULL-NAME         PIC a(75).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "PROJ AGE: ".
+           05  RD-NEW-AGE           PIC ZZ9.
+           05  FILLER               PIC X(13) VALUE SPACE.
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER               PIC X(28) VALUE
+                   "TOTAL CUSTOMERS PROCESSED: ".
+           05  RT-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(45) VALUE SPACE.
+
+       01  AUDIT-LINE.
+           05  AL-FIRST-NAME        PIC a(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AL-MIDDLE-NAME       PIC a(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AL-LAST-NAME         PIC a(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AL-INPUT-AGE         PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AL-NEW-AGE           PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AL-RUN-DATE          PIC 9(8).
+           05  FILLER               PIC X(01) VALUE SPACE.
+
+       01  REJECT-LINE.
+           05  RJ-FIRST-NAME        PIC a(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RJ-LAST-NAME         PIC a(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RJ-AGE-AREA          PIC X(03).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RJ-REASON            PIC X(30).
+           05  FILLER               PIC X(04) VALUE SPACE.
+
+       01  RECON-LINE.
+           05  RC-FULL-NAME         PIC a(75).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RC-MASTER-AGE        PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RC-INPUT-AGE         PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RC-STATUS-TEXT       PIC X(30).
+           05  FILLER               PIC X(01) VALUE SPACE.
+
        PROCEDURE DIVISION.
       * Run the code as performed paragraphs
-           PERFORM GET-DATA
-           PERFORM CALC-DATA
-           PERFORM SHOW-DATA
+           PERFORM INITIALIZE-RUN
+           PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF
            PERFORM FINISH-UP
            GOBACK.
 
+      * Opens the files the run needs, reads the control card for the
+      * projection horizon, decides batch vs. interactive mode, and
+      * positions a batch run past whatever a prior checkpoint covered.
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM READ-CONTROL-CARD
+           PERFORM OPEN-CHECKPOINT
+           PERFORM OPEN-REPORT-FILES
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT CUSTOMER-IN
+           IF WS-CUSTIN-STATUS = "00"
+               SET WS-BATCH-MODE TO TRUE
+               PERFORM SKIP-TO-CHECKPOINT
+                   UNTIL WS-EOF
+                   OR WS-RECORD-COUNT >= WS-CHECKPOINT-START
+           END-IF
+           PERFORM WRITE-RPT-HEADER.
+
+      * Opens the print, audit, reject, reconciliation, and extract
+      * files.  WS-CKPT-FOUND (set by OPEN-CHECKPOINT) tells us whether
+      * this run is resuming a prior, partially-completed batch: if so
+      * these files are extended so the detail lines already written
+      * for customers processed before the abend survive; otherwise
+      * they're opened fresh the normal way.  AUDIT-TRAIL always tries
+      * EXTEND first since it is meant to accumulate across runs, not
+      * just across a single restart.
+       OPEN-REPORT-FILES.
+           IF WS-CKPT-FOUND
+               OPEN EXTEND PROJECTION-RPT
+               IF WS-PRTRPT-STATUS NOT = "00"
+                   OPEN OUTPUT PROJECTION-RPT
+               END-IF
+               OPEN EXTEND AGE-REJECT
+               IF WS-REJECT-STATUS NOT = "00"
+                   OPEN OUTPUT AGE-REJECT
+               END-IF
+               OPEN EXTEND RECON-RPT
+               IF WS-RECON-STATUS NOT = "00"
+                   OPEN OUTPUT RECON-RPT
+               END-IF
+               OPEN EXTEND HR-EXTRACT
+               IF WS-EXTRACT-STATUS NOT = "00"
+                   OPEN OUTPUT HR-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT PROJECTION-RPT
+               OPEN OUTPUT AGE-REJECT
+               OPEN OUTPUT RECON-RPT
+               OPEN OUTPUT HR-EXTRACT
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+
+      * Reads the one-line age-delta parameter card.  If no control
+      * card is present, or the card doesn't hold a sane numeric delta,
+      * the ten-year default already in WORKING-STORAGE stands, so
+      * older or corrupted parameter decks don't skew every customer's
+      * projection in the run.
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CTLCARD-STATUS = "00"
+               READ CONTROL-CARD
+                   NOT AT END
+                       IF CC-AGE-DELTA IS NUMERIC
+                           AND CC-AGE-DELTA > ZERO
+                           MOVE CC-AGE-DELTA TO WS-AGE-DELTA
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+      * Reads the checkpoint record left by a prior run, if any, so a
+      * restarted job knows how many CUSTOMER-IN records to skip.
+       OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE 1 TO WS-CKPT-KEY
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CP-LAST-RECORD TO WS-CHECKPOINT-START
+                       IF CP-LAST-RECORD > ZERO
+                           SET WS-CKPT-FOUND TO TRUE
+                           MOVE CP-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+                           MOVE CP-REJECT-COUNT TO WS-REJECT-COUNT
+                           MOVE CP-PAGE-NO TO WS-PAGE-NO
+                       END-IF
+               END-READ
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      * Clears the checkpoint once a run has gone all the way through
+      * FINISH-UP, so a routine completed run never leaves behind a
+      * restart point for the *next* night's CUSTOMER-IN to inherit.
+      * A genuine abend never reaches FINISH-UP, so the last value
+      * SAVE-CHECKPOINT wrote is left in place for that restart.
+       RESET-CHECKPOINT.
+           IF WS-CKPT-STATUS = "00"
+               MOVE 1 TO WS-CKPT-KEY
+               MOVE ZERO TO CP-LAST-RECORD CP-PROCESSED-COUNT
+                             CP-REJECT-COUNT CP-PAGE-NO
+               REWRITE CHECKPOINT-REC
+                   INVALID KEY
+                       WRITE CHECKPOINT-REC
+               END-REWRITE
+           END-IF.
+
+      * Discards CUSTOMER-IN records already processed by a prior run.
+       SKIP-TO-CHECKPOINT.
+           READ CUSTOMER-IN
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+      * One pass of the main loop: get a customer, edit the age,
+      * reconcile against the master, project, report, and checkpoint.
+       PROCESS-CUSTOMERS.
+           MOVE 'N' TO WS-REJECT-SW
+           PERFORM GET-DATA
+           IF NOT WS-EOF
+               PERFORM VALIDATE-AGE
+               IF WS-AGE-REJECTED
+                   PERFORM WRITE-REJECT
+               ELSE
+                   PERFORM CHECK-MASTER
+                   PERFORM CALC-DATA
+                   PERFORM SHOW-DATA
+                   PERFORM PRINT-DETAIL
+                   PERFORM WRITE-AUDIT
+                   PERFORM WRITE-EXTRACT
+                   ADD 1 TO WS-PROCESSED-COUNT
+               END-IF
+               PERFORM SAVE-CHECKPOINT
+               IF NOT WS-BATCH-MODE
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-IF.
+
       * A performed paragraph to get user input
        GET-DATA.
            MOVE SPACE TO WS-USER WS-FULL-NAME
+           IF WS-BATCH-MODE
+               PERFORM READ-CUSTOMER-IN
+           ELSE
+               PERFORM GET-DATA-INTERACTIVE
+           END-IF.
+
+      * One record off the CUSTOMER-IN batch file.
+       READ-CUSTOMER-IN.
+           READ CUSTOMER-IN
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE CI-FIRST-NAME  TO WS-FIRST-NAME OF WS-USER
+                   MOVE CI-MIDDLE-NAME TO WS-MIDDLE-NAME OF WS-USER
+                   MOVE CI-LAST-NAME   TO WS-LAST-NAME OF WS-USER
+                   MOVE CI-SUFFIX      TO WS-SUFFIX OF WS-USER
+                   MOVE CI-AGE         TO WS-AGE OF WS-USER
+                   PERFORM BUILD-FULL-NAME
+           END-READ.
+
+      * The original terminal ACCEPT path, kept for a single
+      * interactive customer when no CUSTOMER-IN file is present.
+      * demo.cob has never asked for a middle name, so this path still
+      * only prompts for first/last/suffix/age.
+       GET-DATA-INTERACTIVE.
            DISPLAY "What is your first name?"
            ACCEPT WS-FIRST-NAME OF WS-USER
            DISPLAY "What is your last name?"
            ACCEPT WS-LAST-NAME OF WS-USER
+           DISPLAY "What is your suffix, if any?"
+           ACCEPT WS-SUFFIX OF WS-USER
            DISPLAY "What is your age?"
            ACCEPT WS-AGE OF WS-USER
-           STRING
-               WS-FIRST-NAME OF WS-USER DELIMITED BY SIZE
-               SPACE DELIMITED BY SIZE
-               WS-LAST-NAME OF WS-USER DELIMITED BY SIZE
-               SPACE DELIMITED BY SIZE
-               INTO WS-FULL-NAME
-               ON OVERFLOW
-               DISPLAY "SORRY, YOUR DATA WAS TRUNCATED"
-           END-STRING.
+           PERFORM BUILD-FULL-NAME.
+
+      * Builds WS-FULL-NAME from the trimmed name parts, including the
+      * suffix when one was supplied.  Fields are wide enough now that
+      * the ON OVERFLOW branch is a defensive last resort, not the
+      * normal case.
+       BUILD-FULL-NAME.
+           MOVE ZEROES TO TAMANHO1 TAMANHO2 TAMANHO3
+           INSPECT FUNCTION REVERSE ( WS-FIRST-NAME OF WS-USER )
+                 TALLYING TAMANHO1 FOR LEADING SPACE
+           SUBTRACT TAMANHO1 FROM LENGTH OF WS-FIRST-NAME OF WS-USER
+                     GIVING TAMANHO1
+           INSPECT FUNCTION REVERSE ( WS-LAST-NAME OF WS-USER )
+                 TALLYING TAMANHO2 FOR LEADING SPACE
+           SUBTRACT TAMANHO2 FROM LENGTH OF WS-LAST-NAME OF WS-USER
+                     GIVING TAMANHO2
+           INSPECT FUNCTION REVERSE ( WS-SUFFIX OF WS-USER )
+                 TALLYING TAMANHO3 FOR LEADING SPACE
+           SUBTRACT TAMANHO3 FROM LENGTH OF WS-SUFFIX OF WS-USER
+                     GIVING TAMANHO3
+           IF TAMANHO3 > ZERO
+               STRING
+                   WS-FIRST-NAME OF WS-USER (1:TAMANHO1)
+                       DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-LAST-NAME OF WS-USER (1:TAMANHO2)
+                       DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-SUFFIX OF WS-USER (1:TAMANHO3)
+                       DELIMITED BY SPACE
+                   INTO WS-FULL-NAME
+                   ON OVERFLOW
+                       DISPLAY "SORRY, YOUR DATA WAS TRUNCATED"
+               END-STRING
+           ELSE
+               STRING
+                   WS-FIRST-NAME OF WS-USER (1:TAMANHO1)
+                       DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-LAST-NAME OF WS-USER (1:TAMANHO2)
+                       DELIMITED BY SPACE
+                   INTO WS-FULL-NAME
+                   ON OVERFLOW
+                       DISPLAY "SORRY, YOUR DATA WAS TRUNCATED"
+               END-STRING
+           END-IF.
+
+      * Rejects a blank, non-numeric, or out-of-range age before
+      * CALC-DATA ever sees it.
+       VALIDATE-AGE.
+           MOVE 'N' TO WS-REJECT-SW
+           IF WS-AGE OF WS-USER NOT NUMERIC
+               MOVE 'Y' TO WS-REJECT-SW
+           ELSE
+               IF WS-AGE OF WS-USER > 120
+                   MOVE 'Y' TO WS-REJECT-SW
+               END-IF
+           END-IF.
+
+      * Looks the incoming customer up on the master file by name and
+      * flags duplicates and age mismatches on the reconciliation
+      * listing.  CALC-DATA still runs either way -- this is a report,
+      * not a gate.
+       CHECK-MASTER.
+           MOVE 'N' TO WS-MASTER-FOUND-SW
+           IF WS-MASTER-STATUS = "00"
+               MOVE SPACE TO WS-MASTER-KEY
+               STRING
+                   WS-FIRST-NAME OF WS-USER DELIMITED BY SIZE
+                   WS-MIDDLE-NAME OF WS-USER DELIMITED BY SIZE
+                   WS-LAST-NAME OF WS-USER DELIMITED BY SIZE
+                   WS-SUFFIX OF WS-USER DELIMITED BY SIZE
+                   INTO WS-MASTER-KEY
+               END-STRING
+               MOVE WS-MASTER-KEY TO CM-NAME-KEY
+               READ CUSTOMER-MASTER
+                   KEY IS CM-NAME-KEY
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-MASTER-FOUND TO TRUE
+               END-READ
+               IF WS-MASTER-FOUND
+                   PERFORM WRITE-RECON
+               END-IF
+           END-IF.
 
       * a performed paragraph for doing calculation
        CALC-DATA.
+           MOVE ZERO TO WS-NEW-AGE.
       * Sample addition statement
            ADD WS-AGE-DELTA WS-AGE OF WS-USER TO WS-NEW-AGE.
 
       * A performed paragraph to display output
        SHOW-DATA.
-           DISPLAY "Welcome " WS-FULL-NAME " In ten years you will be: "
-             WS-NEW-AGE.
+           DISPLAY "Welcome " WS-FULL-NAME " In " WS-AGE-DELTA
+             " years you will be: " WS-NEW-AGE.
+
+      * Writes one detail line to the PROJECTION-RPT print file.
+       PRINT-DETAIL.
+           MOVE SPACE TO RPT-DETAIL-LINE
+           MOVE WS-FULL-NAME TO RD-FULL-NAME
+           MOVE WS-NEW-AGE TO RD-NEW-AGE
+           WRITE PROJECTION-RPT-REC FROM RPT-DETAIL-LINE.
+
+      * Appends this customer to the audit trail.
+       WRITE-AUDIT.
+           MOVE SPACE TO AUDIT-LINE
+           MOVE WS-FIRST-NAME OF WS-USER TO AL-FIRST-NAME
+           MOVE WS-MIDDLE-NAME OF WS-USER TO AL-MIDDLE-NAME
+           MOVE WS-LAST-NAME OF WS-USER TO AL-LAST-NAME
+           MOVE WS-AGE OF WS-USER TO AL-INPUT-AGE
+           MOVE WS-NEW-AGE TO AL-NEW-AGE
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           WRITE AUDIT-TRAIL-REC FROM AUDIT-LINE.
+
+      * Writes the reject listing entry for an age that failed
+      * VALIDATE-AGE.
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACE TO REJECT-LINE
+           MOVE WS-FIRST-NAME OF WS-USER TO RJ-FIRST-NAME
+           MOVE WS-LAST-NAME OF WS-USER TO RJ-LAST-NAME
+           MOVE WS-AGE OF WS-USER TO RJ-AGE-AREA
+           MOVE "INVALID OR OUT-OF-RANGE AGE" TO RJ-REASON
+           WRITE AGE-REJECT-REC FROM REJECT-LINE.
+
+      * Writes the reconciliation listing entry for a name that was
+      * found on the customer master.
+       WRITE-RECON.
+           MOVE SPACE TO RECON-LINE
+           MOVE WS-FULL-NAME TO RC-FULL-NAME
+           MOVE CM-AGE TO RC-MASTER-AGE
+           MOVE WS-AGE OF WS-USER TO RC-INPUT-AGE
+           IF CM-AGE = WS-AGE OF WS-USER
+               MOVE "DUPLICATE - AGES MATCH" TO RC-STATUS-TEXT
+           ELSE
+               MOVE "DUPLICATE - AGE MISMATCH" TO RC-STATUS-TEXT
+           END-IF
+           WRITE RECON-RPT-REC FROM RECON-LINE.
+
+      * Writes the fixed-width record HR's benefits eligibility job
+      * reads the projected age from.
+       WRITE-EXTRACT.
+           MOVE SPACE TO HR-EXTRACT-REC
+           MOVE WS-FULL-NAME TO HX-FULL-NAME
+           MOVE WS-NEW-AGE TO HX-NEW-AGE
+           WRITE HR-EXTRACT-REC.
+
+      * Records how far into CUSTOMER-IN the run has gotten so a
+      * restart can skip straight past everyone already processed.
+       SAVE-CHECKPOINT.
+           IF WS-BATCH-MODE AND WS-CKPT-STATUS = "00"
+               MOVE 1 TO WS-CKPT-KEY
+               MOVE WS-RECORD-COUNT TO CP-LAST-RECORD
+               MOVE WS-PROCESSED-COUNT TO CP-PROCESSED-COUNT
+               MOVE WS-REJECT-COUNT TO CP-REJECT-COUNT
+               MOVE WS-PAGE-NO TO CP-PAGE-NO
+               REWRITE CHECKPOINT-REC
+                   INVALID KEY
+                       WRITE CHECKPOINT-REC
+               END-REWRITE
+           END-IF.
+
+      * Heading for the first page of the print-image report.
+       WRITE-RPT-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE SPACE TO RPT-HEADER-LINE
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-PAGE-NO TO RH-PAGE-NO
+           WRITE PROJECTION-RPT-REC FROM RPT-HEADER-LINE
+           MOVE SPACE TO RPT-TITLE-LINE
+           MOVE WS-AGE-DELTA TO RT-DELTA-TEXT
+           WRITE PROJECTION-RPT-REC FROM RPT-TITLE-LINE.
+
+      * Trailer line giving the auditor a count of what this run did.
+       WRITE-RPT-TRAILER.
+           MOVE SPACE TO RPT-TRAILER-LINE
+           MOVE WS-PROCESSED-COUNT TO RT-COUNT
+           WRITE PROJECTION-RPT-REC FROM RPT-TRAILER-LINE.
 
       * A performed paragraph to end the program
        FINISH-UP.
-           DISPLAY "Strike any key to continue".
-           ACCEPT WS-CLOSE
+           PERFORM WRITE-RPT-TRAILER
+           CLOSE PROJECTION-RPT
+           CLOSE AUDIT-TRAIL
+           CLOSE AGE-REJECT
+           CLOSE RECON-RPT
+           CLOSE HR-EXTRACT
+           IF WS-MASTER-STATUS = "00"
+               CLOSE CUSTOMER-MASTER
+           END-IF
+           IF WS-BATCH-MODE
+               PERFORM RESET-CHECKPOINT
+           END-IF
+           IF WS-CKPT-STATUS = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-BATCH-MODE
+               CLOSE CUSTOMER-IN
+               DISPLAY "RESEL-WORLD BATCH RUN COMPLETE - "
+                   WS-PROCESSED-COUNT " PROCESSED, "
+                   WS-REJECT-COUNT " REJECTED"
+           ELSE
+               DISPLAY "Strike any key to continue"
+               ACCEPT WS-CLOSE
+           END-IF
            DISPLAY "Good bye".
        END PROGRAM RESEL-WORLD.
