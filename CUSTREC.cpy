@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CUSTREC.cpy
+      * Shared customer record layout for the RESEL-WORLD family of
+      * programs.  COPY this into WORKING-STORAGE SECTION wherever a
+      * WS-USER record is needed so every program that touches a
+      * customer agrees on the same field layout and lengths.
+      *
+      * Modification History
+      *   08-08-2026  MAINT  Added WS-SUFFIX and widened the name
+      *                      fields so long names/suffixes no longer
+      *                      get truncated by GET-DATA.
+      *   08-08-2026  MAINT  Widened WS-AGE to PIC 9(3) so the 0-120
+      *                      sane-range edit in VALIDATE-AGE can
+      *                      actually reject an out-of-range value.
+      ******************************************************************
+       01  WS-USER.
+           05  WS-FIRST-NAME       PIC a(20).
+           05  WS-MIDDLE-NAME      PIC a(20).
+           05  WS-LAST-NAME        PIC a(20).
+           05  WS-SUFFIX           PIC a(10).
+           05  WS-AGE              PIC 9(3).
